@@ -0,0 +1,231 @@
+      $Set sourceformat "free"
+
+       identification division.
+       program-id. "Backup-Alunos".
+       Author. "Dorane Antunes".
+       date-written. 08/08/2026.
+       date-compiled.
+
+      *> Utilitario de backup/restauracao do ArqAlunos. Modo 1 le o
+      *> ArqAlunos em sequencia (mesmo padrao de leitura usado em
+      *> Relatorio-Alunos) e grava cada fd-alunos num arquivo sequencial
+      *> datado. Modo 2 le um arquivo de backup e reconstroi o indexado,
+      *> registro por registro.
+
+       environment division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+       input-output Section.
+       File-control.
+           Select ArqAlunos assign "ArqAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-cod
+           file status is ws-fs-ArqAlunos.
+
+      *> Nome do arquivo de backup montado em tempo de execucao
+      *> (ws-nome-backup), tanto para gravar quanto para ler.
+           Select ArqBackup assign ws-nome-backup
+           organization is line sequential
+           file status is ws-fs-ArqBackup.
+
+       I-O-Control.
+
+       data division.
+       file section.
+       fd ArqAlunos.
+           copy "ALUNOS-FD.cpy".
+
+      *> Mesmo layout do fd-alunos, com prefixo bk- para nao colidir com
+      *> os nomes de campo do ArqAlunos (grupo movido campo a campo por
+      *> um simples MOVE de grupo, pois o tamanho e a ordem sao iguais).
+       fd ArqBackup.
+       01  bk-alunos.
+           05  bk-cod                                 pic 9(03).
+           05  bk-aluno                               pic x(25).
+           05  bk-endereco                            pic x(35).
+           05  bk-mae                                 pic x(25).
+           05  bk-pai                                 pic x(25).
+           05  bk-telefone                            pic x(15).
+           05  bk-notas.
+               10  bk-nota1                           pic 9(02)v99.
+               10  bk-nota2                           pic 9(02)v99.
+               10  bk-nota3                           pic 9(02)v99.
+               10  bk-nota4                           pic 9(02)v99.
+           05  bk-turma                               pic x(10).
+           05  bk-situacao                            pic x(01).
+
+       working-storage section.
+       77 ws-fs-ArqAlunos                          pic 9(02).
+       77 ws-fs-ArqBackup                          pic 9(02).
+
+       77 ws-nome-backup                           pic x(40).
+       77 ws-opcao                                 pic x(01).
+       77 ws-data-hoje                             pic 9(08).
+
+       77 wk-total-lidos                           pic 9(05) value 0.
+       77 wk-total-gravados                        pic 9(05) value 0.
+       77 wk-total-atualizados                     pic 9(05) value 0.
+
+       01  ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       Procedure Division.
+
+           display "Backup/Restauracao do ArqAlunos"
+           display "1 - Backup (exportar ArqAlunos para arquivo datado)"
+           display "2 - Restaura (reconstruir ArqAlunos a partir do backup)"
+           display "Digite a opcao desejada: " with no advancing
+           accept ws-opcao
+
+           if ws-opcao = "1" then
+               perform realiza-backup
+           else
+               if ws-opcao = "2" then
+                   perform realiza-restauracao
+               else
+                   display "Opcao invalida."
+               end-if
+           end-if
+
+           stop run
+           .
+
+      *>-----------------------------------------------------------------
+       realiza-backup section.
+      *>-----------------------------------------------------------------
+           move function current-date (1:8)  to ws-data-hoje
+           string "Backup_Alunos_" delimited by size
+                  ws-data-hoje      delimited by size
+                  ".dat"            delimited by size
+                  into ws-nome-backup
+
+           open input ArqAlunos
+           if ws-fs-ArqAlunos <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir ArqAlunos"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output ArqBackup
+           if ws-fs-ArqBackup <> 0 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-ArqBackup                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. de backup"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to fd-cod
+           read ArqAlunos next
+           perform until ws-fs-ArqAlunos = 10
+
+               move fd-alunos to bk-alunos
+               write bk-alunos
+               if ws-fs-ArqBackup <> 0 then
+                   move 3                                to ws-msn-erro-ofsset
+                   move ws-fs-ArqBackup                  to ws-msn-erro-cod
+                   move "Erro ao gravar backup"          to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               add 1 to wk-total-gravados
+
+               read ArqAlunos next
+               if ws-fs-ArqAlunos <> 0 and ws-fs-ArqAlunos <> 10 then
+                   move 4                                to ws-msn-erro-ofsset
+                   move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+                   move "Erro ao ler ArqAlunos"          to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           close ArqAlunos
+           close ArqBackup
+
+           display "Backup gravado em " function trim(ws-nome-backup)
+           display wk-total-gravados " registro(s) exportado(s)."
+           .
+       realiza-backup-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       realiza-restauracao section.
+      *>-----------------------------------------------------------------
+           display "Digite o nome do arquivo de backup: " with no advancing
+           accept ws-nome-backup
+
+           open input ArqBackup
+           if ws-fs-ArqBackup <> 0 then
+               move 5                                to ws-msn-erro-ofsset
+               move ws-fs-ArqBackup                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. de backup"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o ArqAlunos
+           if ws-fs-ArqAlunos = 35 then *> Erro 35 = arquivo ainda nao existe, cria um novo.
+               open output ArqAlunos
+               close ArqAlunos
+               open i-o ArqAlunos
+           end-if
+           if ws-fs-ArqAlunos <> 0 then
+               move 6                                to ws-msn-erro-ofsset
+               move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir ArqAlunos"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           read ArqBackup
+           perform until ws-fs-ArqBackup = 10
+
+               add 1 to wk-total-lidos
+               move bk-alunos to fd-alunos
+
+      *> Tenta gravar o registro; se o cod ja existir (rebuild sobre um
+      *> ArqAlunos ja populado), reescreve em cima do que estava l�.
+               write fd-alunos
+               if ws-fs-ArqAlunos = 22 then
+                   rewrite fd-alunos
+                   if ws-fs-ArqAlunos <> 0 then
+                       move 7                                to ws-msn-erro-ofsset
+                       move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao reescrever ArqAlunos"   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   add 1 to wk-total-atualizados
+               else
+                   if ws-fs-ArqAlunos <> 0 then
+                       move 8                                to ws-msn-erro-ofsset
+                       move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao gravar ArqAlunos"       to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   add 1 to wk-total-gravados
+               end-if
+
+               read ArqBackup
+           end-perform
+
+           close ArqAlunos
+           close ArqBackup
+
+           display wk-total-lidos " registro(s) lido(s) do backup."
+           display wk-total-gravados " registro(s) novo(s) gravado(s)."
+           display wk-total-atualizados " registro(s) existente(s) atualizado(s)."
+           .
+       realiza-restauracao-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       finaliza-anormal section.
+      *>-----------------------------------------------------------------
+           display ws-msn-erro
+           stop run
+           .
+       finaliza-anormal-exit.
+       exit.
