@@ -0,0 +1,326 @@
+      $Set sourceformat "free"
+
+       identification division.
+       program-id. "Importar-Notas".
+       Author. "Dorane Antunes".
+       date-written. 08/08/2026.
+       date-compiled.
+
+      *> Importacao em lote de notas. Le um arquivo sequencial externo
+      *> com cod/nota1/nota2/nota3/nota4, localiza cada cod no ArqAlunos
+      *> (igual ao tratamento feito em cadastrar-notas, inclusive a
+      *> mesma validacao de faixa 0-10), reescreve fd-notas dos que
+      *> baterem e grava um relatorio com os codigos atualizados e
+      *> rejeitados. As alteracoes tambem entram no ArqLogAlteracoes,
+      *> a mesma trilha de auditoria usada pelo programa principal.
+
+       environment division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+       input-output Section.
+       File-control.
+           Select ArqAlunos assign "ArqAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-cod
+           file status is ws-fs-ArqAlunos.
+
+           Select ArqNotasImport assign "NotasImport.txt"
+           organization is line sequential
+           file status is ws-fs-ArqNotasImport.
+
+           Select ArqRelatorioImport assign "RelatorioImportacao.txt"
+           organization is line sequential
+           file status is ws-fs-ArqRelatorioImport.
+
+           Select ArqLogAlteracoes assign "ArqLogAlteracoes.dat"
+           organization is line sequential
+           file status is ws-fs-ArqLog.
+
+       I-O-Control.
+
+       data division.
+       file section.
+       fd ArqAlunos.
+           copy "ALUNOS-FD.cpy".
+
+       fd ArqNotasImport.
+       01  imp-linha.
+           05  imp-cod                              pic 9(03).
+           05  imp-nota1                            pic 9(02)v99.
+           05  imp-nota2                            pic 9(02)v99.
+           05  imp-nota3                            pic 9(02)v99.
+           05  imp-nota4                            pic 9(02)v99.
+
+       fd ArqRelatorioImport.
+       01  rl-linha                                 pic x(80).
+
+       fd ArqLogAlteracoes.
+           copy "LOG-FD.cpy".
+
+       working-storage section.
+       77 ws-fs-ArqAlunos                          pic 9(02).
+       77 ws-fs-ArqNotasImport                     pic 9(02).
+       77 ws-fs-ArqRelatorioImport                 pic 9(02).
+       77 ws-fs-ArqLog                             pic 9(02).
+
+       copy "ALUNOS-WS.cpy".
+
+       01  ws-log.
+           05  ws-log-cod                          pic 9(03).
+           05  ws-log-operacao                     pic x(12).
+           05  ws-log-campo                        pic x(15).
+           05  ws-log-antigo                       pic x(35).
+           05  ws-log-novo                         pic x(35).
+
+      *> Campo editado intermediario, igual ao do programa principal,
+      *> para preservar a virgula decimal na trilha de auditoria.
+       77  ws-log-nota-edit                        pic z9,99.
+
+       01  ws-ant-notas.
+           05  ws-ant-nota1                        pic 9(02)v99.
+           05  ws-ant-nota2                        pic 9(02)v99.
+           05  ws-ant-nota3                        pic 9(02)v99.
+           05  ws-ant-nota4                        pic 9(02)v99.
+
+       01  wk-motivo-rejeicao                      pic x(25).
+
+       01  wk-totais.
+           05  wk-total-atualizados                pic 9(05) value 0.
+           05  wk-total-rejeitados                 pic 9(05) value 0.
+
+       01  ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  rl-cabecalho1                           pic x(80)
+           value " Relatorio de Importacao de Notas".
+       01  rl-cabecalho2                           pic x(80)
+           value " Cod  Situacao    Detalhe".
+       01  rl-linha-detalhe.
+           05  rl-det-cod                          pic zzz.
+           05  filler                              pic x(02) value spaces.
+           05  rl-det-situacao                     pic x(11).
+           05  rl-det-detalhe                      pic x(25).
+
+       01  rl-linha-totais.
+           05  filler                              pic x(20)
+               value " Atualizados.......:".
+           05  rl-tot-atualizados                  pic zzzz9.
+       01  rl-linha-rejeitados.
+           05  filler                              pic x(20)
+               value " Rejeitados........:".
+           05  rl-tot-rejeitados                   pic zzzz9.
+
+       Procedure Division.
+
+           perform inicializa.
+           perform processa-importacao.
+           perform finaliza.
+
+      *>-----------------------------------------------------------------
+       inicializa section.
+      *>-----------------------------------------------------------------
+           open i-o ArqAlunos
+           if ws-fs-ArqAlunos <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir ArqAlunos"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input ArqNotasImport
+           if ws-fs-ArqNotasImport <> 0 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-ArqNotasImport             to ws-msn-erro-cod
+               move "Erro ao abrir NotasImport"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output ArqRelatorioImport
+           if ws-fs-ArqRelatorioImport <> 0 then
+               move 3                                to ws-msn-erro-ofsset
+               move ws-fs-ArqRelatorioImport         to ws-msn-erro-cod
+               move "Erro ao abrir Relat. Import."   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *> Abertura do arquivo de log em modo extend, igual ao programa
+      *> principal, para acrescentar a importacao na mesma trilha de
+      *> auditoria sem apagar o historico anterior.
+           open extend ArqLogAlteracoes
+           if ws-fs-ArqLog = 35 then *> Erro 35 = arquivo ainda nao existe, cria um novo.
+               close ArqLogAlteracoes
+               open output ArqLogAlteracoes
+           end-if
+           if ws-fs-ArqLog <> 0
+           and ws-fs-ArqLog <> 05 then
+               move 4                                to ws-msn-erro-ofsset
+               move ws-fs-ArqLog                     to ws-msn-erro-cod
+               move "Erro ao abrir o arq. de log"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write rl-linha from rl-cabecalho1
+           write rl-linha from rl-cabecalho2
+           .
+       inicializa-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       processa-importacao section.
+      *>-----------------------------------------------------------------
+           read ArqNotasImport
+           perform until ws-fs-ArqNotasImport = 10
+
+               move imp-cod to fd-cod
+               read ArqAlunos
+
+               if ws-fs-ArqAlunos = 23 then
+                   move "Rejeitado " to rl-det-situacao
+                   move "codigo nao encontrado" to rl-det-detalhe
+                   add 1 to wk-total-rejeitados
+               else
+                   if ws-fs-ArqAlunos <> 0 then
+                       move 5                                to ws-msn-erro-ofsset
+                       move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao ler ArqAlunos"          to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if   imp-nota1 >= 0 and imp-nota1 <= 10
+                   and  imp-nota2 >= 0 and imp-nota2 <= 10
+                   and  imp-nota3 >= 0 and imp-nota3 <= 10
+                   and  imp-nota4 >= 0 and imp-nota4 <= 10 then
+
+                       move fd-nota1 to ws-ant-nota1
+                       move fd-nota2 to ws-ant-nota2
+                       move fd-nota3 to ws-ant-nota3
+                       move fd-nota4 to ws-ant-nota4
+
+                       move imp-nota1 to fd-nota1
+                       move imp-nota2 to fd-nota2
+                       move imp-nota3 to fd-nota3
+                       move imp-nota4 to fd-nota4
+
+                       rewrite fd-alunos
+                       if ws-fs-ArqAlunos <> 0 then
+                           move 6                                to ws-msn-erro-ofsset
+                           move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+                           move "Erro ao gravar ArqAlunos"       to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       move imp-cod     to ws-log-cod
+                       move "Alteracao" to ws-log-operacao
+
+                       if imp-nota1 <> ws-ant-nota1
+                           move "NOTA1"       to ws-log-campo
+                           move ws-ant-nota1  to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move imp-nota1     to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if imp-nota2 <> ws-ant-nota2
+                           move "NOTA2"       to ws-log-campo
+                           move ws-ant-nota2  to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move imp-nota2     to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if imp-nota3 <> ws-ant-nota3
+                           move "NOTA3"       to ws-log-campo
+                           move ws-ant-nota3  to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move imp-nota3     to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if imp-nota4 <> ws-ant-nota4
+                           move "NOTA4"       to ws-log-campo
+                           move ws-ant-nota4  to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move imp-nota4     to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       move "Atualizado " to rl-det-situacao
+                       move spaces to rl-det-detalhe
+                       add 1 to wk-total-atualizados
+                   else
+                       move "Rejeitado " to rl-det-situacao
+                       move "nota fora da faixa 0-10" to rl-det-detalhe
+                       add 1 to wk-total-rejeitados
+                   end-if
+               end-if
+
+               move imp-cod to rl-det-cod
+               write rl-linha from rl-linha-detalhe
+
+               read ArqNotasImport
+           end-perform
+
+           write rl-linha from spaces
+           move wk-total-atualizados to rl-tot-atualizados
+           write rl-linha from rl-linha-totais
+           move wk-total-rejeitados  to rl-tot-rejeitados
+           write rl-linha from rl-linha-rejeitados
+           .
+       processa-importacao-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       grava-log section.
+      *>-----------------------------------------------------------------
+      *> Mesma logica da secao grava-log do programa principal: uma
+      *> linha por campo alterado, com os valores antigo/novo.
+           move function current-date (1:8)       to fd-log-data
+           move function current-date (9:6)       to fd-log-hora
+           move ws-log-cod                        to fd-log-cod
+           move ws-log-operacao                   to fd-log-operacao
+           move ws-log-campo                      to fd-log-campo
+           move ws-log-antigo                     to fd-log-valor-antigo
+           move ws-log-novo                       to fd-log-valor-novo
+
+           write fd-log
+           if ws-fs-ArqLog <> 0 then
+               move 7                                to ws-msn-erro-ofsset
+               move ws-fs-ArqLog                     to ws-msn-erro-cod
+               move "Erro ao gravar log"             to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-log-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       finaliza-anormal section.
+      *>-----------------------------------------------------------------
+           display ws-msn-erro
+           stop run
+           .
+       finaliza-anormal-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       finaliza section.
+      *>-----------------------------------------------------------------
+           close ArqAlunos
+           close ArqNotasImport
+           close ArqRelatorioImport
+           close ArqLogAlteracoes
+           display "Importacao concluida. Veja RelatorioImportacao.txt"
+           stop run
+           .
+       finaliza-exit.
+       exit.
