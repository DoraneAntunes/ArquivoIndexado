@@ -1,4 +1,4 @@
-      $Set sourceformat "free".
+      $Set sourceformat "free"
 
        identification division.
        program-id. "Arq.Indexado-Dorane".
@@ -20,6 +20,29 @@
            record key is fd-cod    *> Especifica o item de dados do registro que ser� a chave prim�ria.
            file status is ws-fs-ArqAlunos. *> Status do Arquivo, identifica��o de poss�veis erros.
 
+      *> Arquivo sequencial de trilha de auditoria, uma linha por
+      *> inclus�o/altera��o/dele��o feita contra o ArqAlunos.
+           Select ArqLogAlteracoes assign "ArqLogAlteracoes.dat"
+           organization is line sequential
+           file status is ws-fs-ArqLog.
+
+      *> Arquivo indexado com os contatos/respons�veis de cada aluno,
+      *> chave composta cod + seq (permite varios por cod).
+           Select ArqContatos assign "ArqContatos.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-cont-chave
+           file status is ws-fs-ArqContatos.
+
+      *> Arquivo indexado com os usuarios autorizados a usar o sistema,
+      *> consultado no login e na reconfirma��o de senha antes de
+      *> Alterar/Deletar.
+           Select ArqUsuarios assign "ArqUsuarios.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-usu-login
+           file status is ws-fs-ArqUsuarios.
+
        I-O-Control.
 
        data division.
@@ -27,55 +50,117 @@
        fd ArqAlunos. *> vari�veis dos arquivos indexados.
 
       *> Declara��o de Variaveis do fd.
-       01  fd-alunos.
-           05  fd-cod                                 pic 9(03).
-           05  fd-aluno                               pic x(25).
-           05  fd-endereco                            pic x(35).
-           05  fd-mae                                 pic x(25).
-           05  fd-pai                                 pic x(25).
-           05  fd-telefone                            pic x(15).
-           05  fd-notas.
-               10  fd-nota1                           pic 9(02)v99.
-               10  fd-nota2                           pic 9(02)v99.
-               10  fd-nota3                           pic 9(02)v99.
-               10  fd-nota4                           pic 9(02)v99.
+           copy "ALUNOS-FD.cpy".
+
+       fd ArqLogAlteracoes.
+           copy "LOG-FD.cpy".
+
+       fd ArqContatos.
+           copy "CONTATOS-FD.cpy".
+
+       fd ArqUsuarios.
+           copy "USUARIOS-FD.cpy".
 
        working-storage section.
       *> Declara��o das vari�veis do programa.
        77 ws-fs-ArqAlunos                          pic 9(02).
+       77 ws-fs-ArqLog                             pic 9(02).
+       77 ws-fs-ArqContatos                        pic 9(02).
+       77 ws-fs-ArqUsuarios                        pic 9(02).
+
+       01  ws-log.
+           05  ws-log-cod                          pic 9(03).
+           05  ws-log-operacao                     pic x(12).
+           05  ws-log-campo                        pic x(15).
+           05  ws-log-antigo                       pic x(35).
+           05  ws-log-novo                         pic x(35).
+
+      *> Campo editado intermedi�rio usado para formatar uma nota
+      *> (pic 9(02)v99) antes de mov�-la para ws-log-antigo/novo
+      *> (pic x), preservando a v�rgula decimal na trilha de auditoria.
+       77  ws-log-nota-edit                        pic z9,99.
+
+      *> Valores antigos dos campos, guardados antes de uma altera��o
+      *> para permitir montar a trilha de auditoria com antes/depois.
+       01  ws-alunos-antes.
+           05  ws-ant-aluno                        pic x(25).
+           05  ws-ant-endereco                     pic x(35).
+           05  ws-ant-mae                          pic x(25).
+           05  ws-ant-pai                          pic x(25).
+           05  ws-ant-telefone                     pic x(15).
+           05  ws-ant-situacao                     pic x(01).
+           05  ws-ant-nota1                        pic 9(02)v99.
+           05  ws-ant-nota2                        pic 9(02)v99.
+           05  ws-ant-nota3                        pic 9(02)v99.
+           05  ws-ant-nota4                        pic 9(02)v99.
 
        01 wk-tela-menu.
           05  wk-cadastro-aluno                    pic  x(01).
           05  wk-cadastro-nota                     pic  x(01).
           05  wk-consulta-sequencial               pic  x(01).
           05  wk-consulta-indexada                 pic  x(01).
+          05  wk-consulta-nome                     pic  x(01).
+          05  wk-consulta-turma                    pic  x(01).
           05  wk-alterar                           pic  x(01).
           05  wk-deletar                           pic  x(01).
+          05  wk-reativar                          pic  x(01).
+          05  wk-cad-contato                       pic  x(01).
+          05  wk-listar-contato                    pic  x(01).
+          05  wk-remover-contato                   pic  x(01).
           05  wk-sair                              pic  x(01).
 
-       77  menu                                    pic x(02).
+       77  wk-menu-opcao                           pic x(02).
 
        01  wk-alunos.
            05  wk-cod                              pic 9(03).
            05  wk-aluno                            pic x(25).
            05  wk-endereco                         pic x(35).
+           05  wk-turma                            pic x(10).
            05  wk-mae                              pic x(25).
            05  wk-pai                              pic x(25).
            05  wk-tel                              pic x(15).
            05  wk-media                            pic 9(02)v99 value 0.
 
-       01  alunos.
-           05  cod                                 pic 9(03).
-           05  aluno                               pic x(25).
-           05  endereco                            pic x(35).
-           05  mae                                 pic x(25).
-           05  pai                                 pic x(25).
-           05  telefone                            pic x(15).
-           05  notas.
-               10  nota1                           pic 9(02)v99.
-               10  nota2                           pic 9(02)v99.
-               10  nota3                           pic 9(02)v99.
-               10  nota4                           pic 9(02)v99.
+      *> Vari�veis da consulta por nome (busca parcial, sem distin��o
+      *> de mai�sculas/min�sculas).
+       01  wk-busca-nome                           pic x(25).
+       77  wk-busca-len                            pic 9(02).
+       77  wk-busca-pos                            pic 9(02).
+       77  wk-busca-achou                          pic x(01).
+
+      *> Vari�vel da consulta por turma (filtra a navega��o sequencial
+      *> pelos registros cuja turma bate com o c�digo digitado).
+       01  wk-busca-turma                          pic x(10).
+
+      *> Vari�veis dos contatos/respons�veis (ArqContatos).
+       77  wk-cont-seq                             pic 9(02).
+       01  wk-contato.
+           05  wk-cont-nome                        pic x(25).
+           05  wk-cont-parentesco                  pic x(15).
+           05  wk-cont-telefone                    pic x(15).
+       01  wk-cont-exibe.
+           05  wk-cont-exibe-seq                   pic 9(02).
+           05  wk-cont-exibe-nome                  pic x(25).
+           05  wk-cont-exibe-parentesco             pic x(15).
+           05  wk-cont-exibe-telefone               pic x(15).
+
+      *> Vari�veis do login e do controle de acesso (Alterar/Deletar
+      *> restritos a usuarios com fd-usu-nivel = "S").
+       01  wk-usuario.
+           05  wk-usu-login                        pic x(10).
+           05  wk-usu-senha                        pic x(10).
+
+       77  wk-senha-confirma                       pic x(10).
+       77  wk-ok-continuar                         pic x(01).
+       77  wk-acesso-permitido                     pic x(01).
+       77  wk-login-ok                             pic x(01).
+
+      *> Usuario autenticado na sessao atual (preenchido no login em
+      *> inicializa, consultado antes de Alterar/Deletar).
+       77  ws-sessao-login                         pic x(10).
+       77  ws-sessao-nivel                          pic x(01).
+
+       copy "ALUNOS-WS.cpy".
 
        77 wk-msn                                   pic  x(50).
 
@@ -109,6 +194,12 @@
            05 line 07 col 01 value "        [ ]Consulta Indexada                                                     ".
            05 line 08 col 01 value "        [ ]Alterar Dados                                                         ".
            05 line 09 col 01 value "        [ ]Deletar Dados                                                         ".
+           05 line 10 col 01 value "        [ ]Reativar Cadastro                                                     ".
+           05 line 11 col 01 value "        [ ]Consulta por Nome                                                     ".
+           05 line 12 col 01 value "        [ ]Consulta por Turma                                                    ".
+           05 line 13 col 01 value "        [ ]Cadastro de Contatos                                                  ".
+           05 line 14 col 01 value "        [ ]Listar Contatos                                                       ".
+           05 line 15 col 01 value "        [ ]Remover Contato                                                       ".
 
 
 
@@ -134,6 +225,24 @@
            05 sc-deletar                    line 09  col 10 pic x(01)
            using wk-deletar                 foreground-color 15.
 
+           05 sc-reativar                   line 10  col 10 pic x(01)
+           using wk-reativar                foreground-color 15.
+
+           05 sc-consulta-nome              line 11  col 10 pic x(01)
+           using wk-consulta-nome           foreground-color 15.
+
+           05 sc-consulta-turma             line 12  col 10 pic x(01)
+           using wk-consulta-turma          foreground-color 15.
+
+           05 sc-cad-contato                line 13  col 10 pic x(01)
+           using wk-cad-contato             foreground-color 15.
+
+           05 sc-listar-contato             line 14  col 10 pic x(01)
+           using wk-listar-contato          foreground-color 15.
+
+           05 sc-remover-contato            line 15  col 10 pic x(01)
+           using wk-remover-contato         foreground-color 15.
+
 
        01  tela-cad-aluno.
       *> declara��o da tela de cadastro de alunos.
@@ -146,9 +255,10 @@
            05 line 05 col 01 value "      COD Aluno:                                                                 ".
            05 line 06 col 01 value "      Aluno    :                                                                 ".
            05 line 07 col 01 value "      Endereco :                                                                 ".
-           05 line 08 col 01 value "      Mae      :                                                                 ".
-           05 line 09 col 01 value "      Pai      :                                                                 ".
-           05 line 10 col 01 value "      Telefone :                                                                 ".
+           05 line 08 col 01 value "      Turma    :                                                                 ".
+           05 line 09 col 01 value "      Mae      :                                                                 ".
+           05 line 10 col 01 value "      Pai      :                                                                 ".
+           05 line 11 col 01 value "      Telefone :                                                                 ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
       *> Vari�veis da tela.
@@ -164,13 +274,16 @@
            05 sc-endereco-cad-alu      line 07  col 17 pic x(35)
            using wk-endereco           foreground-color 15.
 
-           05 sc-mae-cad-alu           line 08  col 17 pic x(25)
+           05 sc-turma-cad-alu         line 08  col 17 pic x(10)
+           using wk-turma              foreground-color 15.
+
+           05 sc-mae-cad-alu           line 09  col 17 pic x(25)
            using wk-mae                foreground-color 15.
 
-           05 sc-pai-cad-alu           line 09  col 17 pic x(25)
+           05 sc-pai-cad-alu           line 10  col 17 pic x(25)
            using wk-pai                foreground-color 15.
 
-           05 sc-tel-cad-alu           line 10  col 17 pic x(15)
+           05 sc-tel-cad-alu           line 11  col 17 pic x(15)
            using wk-tel                foreground-color 15.
 
            05 sc-msn-cad-alu           line 22  col 16 pic x(50)
@@ -229,6 +342,7 @@
            05 line 02 col 01 value "                        Consulta Cadastro Sequencial                             ".
            05 line 05 col 01 value " Cod: Aluno:                    Endereco:                                        ".
            05 line 07 col 01 value " Mae:                     Pai:                     Telefone:          Media:     ".
+           05 line 09 col 01 value " Situacao:         Turma:                                                        ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
       *> Vari�veis da tela.
@@ -257,9 +371,224 @@
            05 sc-cad-aluno            line 08 col 71 pic 9(02)v99
            from wk-media              foreground-color 15.
 
+           05 sc-cad-aluno            line 09 col 12 pic x(01)
+           from situacao              foreground-color 15.
+
+           05 sc-cad-aluno            line 09 col 26 pic x(10)
+           from turma                 foreground-color 15.
+
            05 sc-msn-cad-aluno        line 22  col 16 pic x(50)
            from wk-msn                foreground-color 15.
 
+       01  tela-consulta-nome.
+      *> Declara��o da tela de busca do cadastro pelo nome (ou parte dele).
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                        Consulta de Cadastro por Nome                            ".
+           05 line 05 col 01 value "              Digite o Nome ou parte do Nome que deseja buscar:                 ".
+           05 line 06 col 01 value "                      [                         ]                               ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-sair-con-nome      line 01  col 71 pic x(01)
+           using wk-sair            foreground-color 12.
+
+           05 sc-nome-busca         line 06 col 24 pic x(25)
+           using wk-busca-nome      foreground-color 12.
+
+           05 sc-msn-con-nome       line 22  col 16 pic x(50)
+           from wk-msn              foreground-color 15.
+
+       01  tela-consulta-turma.
+      *> Declara��o da tela de busca do cadastro por turma.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                        Consulta de Cadastro por Turma                           ".
+           05 line 05 col 01 value "              Digite a Turma que deseja consultar:                              ".
+           05 line 06 col 01 value "                      [          ]                                              ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-sair-con-turma     line 01  col 71 pic x(01)
+           using wk-sair            foreground-color 12.
+
+           05 sc-turma-busca        line 06 col 24 pic x(10)
+           using wk-busca-turma     foreground-color 12.
+
+           05 sc-msn-con-turma      line 22  col 16 pic x(50)
+           from wk-msn              foreground-color 15.
+
+       01  tela-cad-contato.
+      *> Declara��o da tela de cadastro de contatos/respons�veis.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                           Cadastro de Contatos                                 ".
+           05 line 05 col 01 value "      Cod Aluno  :                                                               ".
+           05 line 06 col 01 value "      Nome       :                                                               ".
+           05 line 07 col 01 value "      Parentesco :                                                               ".
+           05 line 08 col 01 value "      Telefone   :                                                               ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-sair-cad-cont         line 01  col 71 pic x(01)
+           using wk-sair               foreground-color 12.
+
+           05 sc-cod-cad-cont          line 05  col 19 pic 9(03)
+           using wk-cod                foreground-color 15.
+
+           05 sc-nome-cad-cont         line 06  col 19 pic x(25)
+           using wk-cont-nome          foreground-color 15.
+
+           05 sc-parentesco-cad-cont   line 07  col 19 pic x(15)
+           using wk-cont-parentesco    foreground-color 15.
+
+           05 sc-telefone-cad-cont     line 08  col 19 pic x(15)
+           using wk-cont-telefone      foreground-color 15.
+
+           05 sc-msn-cad-cont          line 22  col 16 pic x(50)
+           from wk-msn                 foreground-color 15.
+
+       01  tela-listar-contato-prompt.
+      *> Declara��o da tela que pede o cod para listar os contatos.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                            Listar Contatos                                      ".
+           05 line 05 col 01 value "                 Digite o Cod do Aluno:                                          ".
+           05 line 06 col 01 value "                              [   ]                                              ".
+
+      *> Vari�veis da tela.
+           05 sc-sair-list-cont-prm line 01  col 71 pic x(01)
+           using wk-sair            foreground-color 12.
+
+           05 sc-cod-list-cont-prm line 06  col 32 pic 9(03)
+           using wk-cod             foreground-color 12.
+
+       01  tela-listar-contato.
+      *> Declara��o da tela que exibe, um de cada vez, os contatos do
+      *> cod informado (mesma pagina��o por enter das outras consultas).
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                            Listar Contatos                                      ".
+           05 line 05 col 01 value " Seq:      Nome:                          Parentesco:                            ".
+           05 line 07 col 01 value " Telefone:                                                                       ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-sair-list-cont     line 01  col 71 pic x(01)
+           using wk-sair            foreground-color 12.
+
+           05 sc-list-cont          line 05  col 06 pic 9(02)
+           from wk-cont-exibe-seq   foreground-color 15.
+
+           05 sc-list-cont          line 05  col 17 pic x(25)
+           from wk-cont-exibe-nome  foreground-color 15.
+
+           05 sc-list-cont          line 05  col 54 pic x(15)
+           from wk-cont-exibe-parentesco foreground-color 15.
+
+           05 sc-list-cont          line 07  col 11 pic x(15)
+           from wk-cont-exibe-telefone foreground-color 15.
+
+           05 sc-msn-list-cont      line 22  col 16 pic x(50)
+           from wk-msn              foreground-color 15.
+
+       01  tela-remover-contato.
+      *> Declara��o da tela de remo��o de um contato (cod + seq).
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                            Remover Contato                                      ".
+           05 line 05 col 01 value "            Cod do Aluno:            Seq do Contato:                            ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-sair-rem-cont      line 01  col 71 pic x(01)
+           using wk-sair            foreground-color 12.
+
+           05 sc-cod-rem-cont       line 05  col 26 pic 9(03)
+           using wk-cod             foreground-color 12.
+
+           05 sc-seq-rem-cont       line 05  col 53 pic 9(02)
+           using wk-cont-seq        foreground-color 12.
+
+           05 sc-msn-rem-cont       line 22  col 16 pic x(50)
+           from wk-msn              foreground-color 15.
+
+       01  tela-login.
+      *> Declara��o da tela de login, exibida uma vez no inicio do
+      *> programa (inicializa) antes de liberar o menu principal.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "                                Login do Sistema                                 ".
+           05 line 05 col 01 value "      Usuario :                                                                  ".
+           05 line 06 col 01 value "      Senha   :                                                                  ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-login-usuario     line 05  col 18 pic x(10)
+           using wk-usu-login      foreground-color 12.
+
+           05 sc-login-senha       line 06  col 18 pic x(10)
+           using wk-usu-senha      foreground-color 12.
+
+           05 sc-msn-login         line 22  col 16 pic x(50)
+           from wk-msn             foreground-color 15.
+
+       01  tela-senha-supervisor.
+      *> Declara��o da tela de reconfirma��o de senha, exibida antes de
+      *> entrar em Alterar ou Deletar (mesmo usuario logado, senha de
+      *> novo, para evitar que alguem use um terminal logado como
+      *> supervisor e deixado sem vigilancia).
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "                      Confirmacao de Senha do Supervisor                         ".
+           05 line 05 col 01 value "      Digite novamente sua senha para continuar:                                ".
+           05 line 06 col 01 value "                      [          ]                                              ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-senha-confirma     line 06  col 24 pic x(10)
+           using wk-senha-confirma  foreground-color 12.
+
+           05 sc-msn-senha-confirma line 22  col 16 pic x(50)
+           from wk-msn              foreground-color 15.
+
+       01  tela-acesso-negado.
+      *> Declara��o da tela de aviso quando um usuario sem nivel de
+      *> supervisor tenta entrar em Alterar ou Deletar.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "                                Acesso Restrito                                 ".
+           05 line 05 col 01 value "      Esta operacao e permitida apenas para usuarios supervisores.              ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+           05 sc-ok-acesso-negado   line 22  col 17 pic x(01)
+           using wk-ok-continuar    foreground-color 12.
+
        01  Tela-consulta-indexada.
       *> Declara��o de tela da consulta do cadastro de alunos em formato indexado.
       *> O usu�rio digita o cod do aluno e o cadastro referente ao cod aparece na tela.
@@ -274,6 +603,7 @@
            05 line 06 col 01 value "                                   [   ]                                        ".
            05 line 08 col 01 value " Aluno:                   Endereco:                                              ".
            05 line 10 col 01 value " Mae:                     Pai:                     Telefone:          Media:     ".
+           05 line 12 col 01 value " Situacao:         Turma:                                                        ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
       *> Vari�veis da tela.
@@ -301,6 +631,12 @@
            05 sc-cad-aluno          line 11 col 71 pic 9(02)v99
            from wk-media            foreground-color 15.
 
+           05 sc-cad-aluno          line 12 col 12 pic x(01)
+           from situacao            foreground-color 15.
+
+           05 sc-cad-aluno          line 12 col 26 pic x(10)
+           from turma               foreground-color 15.
+
            05 sc-msn-cad-index      line 22  col 16 pic x(50)
            from wk-msn              foreground-color 15.
 
@@ -392,6 +728,30 @@
            05 sc-msn-cad-deletar      line 22  col 16 pic x(50)
            from wk-msn                foreground-color 15.
 
+       01  Tela-reativar.
+      *> Declara��o da tela reativar.
+      *> O usuario digita o cod que deseja reativar e da enter. O cadastro volta para a situa��o Ativo.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                            Reativar Cadastro                                    ".
+           05 line 05 col 01 value "                       Digite o Cod que deseja REATIVAR:                         ".
+           05 line 06 col 01 value "                                    [   ]                                        ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+      *> Vari�veis da tela.
+
+           05 sc-sair-reativar        line 01  col 71 pic x(01)
+           using wk-sair              foreground-color 12.
+
+           05 sc-cad-reativar         line 06 col 38 pic 9(03)
+           using wk-cod               foreground-color 12.
+
+           05 sc-msn-cad-reativar     line 22  col 16 pic x(50)
+           from wk-msn                foreground-color 15.
+
 
       *>Declara��o dos Procedimentos, do corpo do programa
        Procedure Division.
@@ -409,7 +769,7 @@
            move 0 to cod
            move 0 to fd-cod
            move 0 to wk-cod
-           move  spaces      to     menu
+           move  spaces      to     wk-menu-opcao
 
       *> Abertura do Arquivo indexado, que tem 4 op��es de abertura, a escolhida foi o
       *> open i-o.
@@ -423,12 +783,142 @@
                perform finaliza-anormal
            end-if
 
+      *> Abertura do arquivo de log em modo extend, para acrescentar
+      *> as novas entradas de auditoria sem apagar o hist�rico anterior.
+           open extend ArqLogAlteracoes
+           if ws-fs-ArqLog = 35 then *> Erro 35 = arquivo ainda n�o existe, cria um novo.
+               close ArqLogAlteracoes
+               open output ArqLogAlteracoes
+           end-if
+           if ws-fs-ArqLog <> 0
+           and ws-fs-ArqLog <> 05 then
+               move 13                                to ws-msn-erro-ofsset *>|
+               move ws-fs-ArqLog                      to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+               move "Erro ao abrir o arq. de log"     to ws-msn-erro-text   *>|    reportar o erro.
+               perform finaliza-anormal
+           end-if
 
+      *> Abertura do arquivo indexado de contatos/respons�veis.
+           open i-o ArqContatos
+           if ws-fs-ArqContatos = 35 then *> Erro 35 = arquivo ainda n�o existe, cria um novo.
+               close ArqContatos
+               open output ArqContatos
+               close ArqContatos
+               open i-o ArqContatos
+           end-if
+           if ws-fs-ArqContatos <> 0 then
+               move 18                                to ws-msn-erro-ofsset *>|
+               move ws-fs-ArqContatos                 to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+               move "Erro ao abrir ArqContatos"       to ws-msn-erro-text   *>|    reportar o erro.
+               perform finaliza-anormal
+           end-if
+
+      *> Abertura do arquivo indexado de usuarios autorizados. Se ainda
+      *> nao existir, cria e semeia um supervisor padrao (login ADMIN,
+      *> senha ADMIN) para o sistema nao ficar sem ningu�m que consiga
+      *> entrar.
+           open i-o ArqUsuarios
+           if ws-fs-ArqUsuarios = 35 then
+               close ArqUsuarios
+               open output ArqUsuarios
+               move "ADMIN"     to fd-usu-login
+               move "ADMIN"     to fd-usu-senha
+               move "S"         to fd-usu-nivel
+               write fd-usuarios
+               if ws-fs-ArqUsuarios <> 0 then
+                   move 24                                to ws-msn-erro-ofsset *>|
+                   move ws-fs-ArqUsuarios                 to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+                   move "Erro ao gravar ADMIN padrao"     to ws-msn-erro-text   *>|    reportar o erro.
+                   perform finaliza-anormal
+               end-if
+               close ArqUsuarios
+               open i-o ArqUsuarios
+           end-if
+           if ws-fs-ArqUsuarios <> 0 then
+               move 22                                to ws-msn-erro-ofsset *>|
+               move ws-fs-ArqUsuarios                 to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+               move "Erro ao abrir ArqUsuarios"       to ws-msn-erro-text   *>|    reportar o erro.
+               perform finaliza-anormal
+           end-if
 
+           perform login
            .
        inicializa-exit.
        exit.
 
+      *>-----------------------------------------------------------------
+       login section.
+      *>-----------------------------------------------------------------
+      *> Exibe a tela de login ate um usuario/senha validos serem
+      *> informados (ArqUsuarios), guardando o login/nivel na sessao
+      *> para a gest�o de acesso de alterar/deletar.
+           move spaces to wk-msn
+           move "N"    to wk-login-ok
+
+           perform until wk-login-ok = "S"
+               initialize wk-usuario
+               display tela-login
+               accept tela-login
+
+               move wk-usu-login to fd-usu-login
+               read ArqUsuarios
+               if ws-fs-ArqUsuarios = 0 and fd-usu-senha = wk-usu-senha then
+                   move fd-usu-login to ws-sessao-login
+                   move fd-usu-nivel to ws-sessao-nivel
+                   move "S"          to wk-login-ok
+               else
+                   move "Usuario ou senha invalidos" to wk-msn
+               end-if
+           end-perform
+           .
+       login-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       confirma-acesso-restrito section.
+      *>-----------------------------------------------------------------
+      *> Gate de acesso chamado antes de Alterar/Deletar. Usuarios de
+      *> nivel "F" (frente) sao barrados direto; supervisores ("S")
+      *> precisam confirmar a senha de novo antes de prosseguir.
+           move "N" to wk-acesso-permitido
+
+           if ws-sessao-nivel = "S" then
+               perform confirma-senha-supervisor
+           else
+               move spaces to wk-ok-continuar
+               display tela-acesso-negado
+               accept tela-acesso-negado
+           end-if
+           .
+       confirma-acesso-restrito-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       confirma-senha-supervisor section.
+      *>-----------------------------------------------------------------
+           move spaces to wk-msn
+           move spaces to wk-senha-confirma
+           display tela-senha-supervisor
+           accept tela-senha-supervisor
+
+           move ws-sessao-login to fd-usu-login
+           read ArqUsuarios
+           if ws-fs-ArqUsuarios = 0 and fd-usu-senha = wk-senha-confirma then
+               move "S" to wk-acesso-permitido
+           else
+               move "N" to wk-acesso-permitido
+
+      *> Mesma tela de aviso usada para barrar o nivel "F", para o
+      *> supervisor que digitar a senha de confirmacao errada nao ser
+      *> simplesmente devolvido ao menu sem nenhuma explicacao.
+               move spaces to wk-ok-continuar
+               display tela-acesso-negado
+               accept tela-acesso-negado
+           end-if
+           .
+       confirma-senha-supervisor-exit.
+       exit.
+
       *>-----------------------------------------------------------------
        processamento section.
       *>-----------------------------------------------------------------
@@ -442,8 +932,14 @@
                 move   space  to  wk-cadastro-nota
                 move   space  to  wk-consulta-sequencial
                 move   space  to  wk-consulta-indexada
+                move   space  to  wk-consulta-nome
+                move   space  to  wk-consulta-turma
                 move   space  to  wk-alterar
                 move   space  to  wk-deletar
+                move   space  to  wk-reativar
+                move   space  to  wk-cad-contato
+                move   space  to  wk-listar-contato
+                move   space  to  wk-remover-contato
                 move   space  to  wk-sair
 
       *> display da tela de menu, com as op��es para o usu�rio.
@@ -472,14 +968,53 @@
                        perform consultar-cadastro-index
                 end-if
 
+                if wk-consulta-nome = "X"
+                or wk-consulta-nome = "x" then
+                       perform consultar-nome
+                end-if
+
+                if wk-consulta-turma = "X"
+                or wk-consulta-turma = "x" then
+                       perform consultar-turma
+                end-if
+
+                if wk-cad-contato = "X"
+                or wk-cad-contato = "x" then
+                       perform cadastrar-contato
+                end-if
+
+                if wk-listar-contato = "X"
+                or wk-listar-contato = "x" then
+                       perform listar-contatos
+                end-if
+
+                if wk-remover-contato = "X"
+                or wk-remover-contato = "x" then
+                       perform remover-contato
+                end-if
+
                 if wk-alterar = "X"
                 or wk-alterar = "x" then
-                       perform alterar
+                       perform confirma-acesso-restrito
+                       if wk-acesso-permitido = "S" then
+                           perform alterar
+                       end-if
                 end-if
 
                 if wk-deletar = "X"
                 or wk-deletar = "x" then
-                       perform deletar
+                       perform confirma-acesso-restrito
+                       if wk-acesso-permitido = "S" then
+                           perform deletar
+                       end-if
+                end-if
+
+                if wk-reativar = "X"
+                or wk-reativar = "x" then
+                       perform confirma-acesso-restrito
+                       if wk-acesso-permitido = "S" then
+                           perform reativar
+                       end-if
                 end-if
            end-perform
 
@@ -498,6 +1033,7 @@
                move   0             to  wk-cod
                move spaces          to  wk-aluno
                move spaces          to  wk-endereco
+               move spaces          to  wk-turma
                move spaces          to  wk-mae
                move spaces          to  wk-pai
                move spaces          to  wk-tel
@@ -516,9 +1052,19 @@
 
                    move wk-aluno      to aluno
                    move wk-endereco   to endereco
+                   move wk-turma      to turma
                    move wk-mae        to mae
                    move wk-pai        to pai
                    move wk-tel        to telefone
+                   move "A"           to situacao
+
+      *> Notas ficam com o valor de inicializa��o 11 (fora da faixa
+      *> valida de 0-10), sinalizando "ainda nao lan�ada". O cadastro
+      *> de notas reescreve esses campos com os valores reais.
+                   move 11            to nota1
+                   move 11            to nota2
+                   move 11            to nota3
+                   move 11            to nota4
 
       *> comando para salvar os registros
       *> nas variaveis declaradas dentro do arquivo indexado.
@@ -531,6 +1077,35 @@
                        move "Erro ao escrever o arquivo"           to ws-msn-erro-text   *>|    reportar o erro.
                        perform finaliza-anormal
                    end-if
+
+      *> Trilha de auditoria do cadastro novo (inclus�o).
+                   move cod           to ws-log-cod
+                   move "Inclusao"    to ws-log-operacao
+                   move spaces        to ws-log-antigo
+
+                   move "ALUNO"       to ws-log-campo
+                   move aluno         to ws-log-novo
+                   perform grava-log
+
+                   move "ENDERECO"    to ws-log-campo
+                   move endereco      to ws-log-novo
+                   perform grava-log
+
+                   move "TURMA"       to ws-log-campo
+                   move turma         to ws-log-novo
+                   perform grava-log
+
+                   move "MAE"         to ws-log-campo
+                   move mae           to ws-log-novo
+                   perform grava-log
+
+                   move "PAI"         to ws-log-campo
+                   move pai           to ws-log-novo
+                   perform grava-log
+
+                   move "TELEFONE"    to ws-log-campo
+                   move telefone      to ws-log-novo
+                   perform grava-log
                end-if
             end-perform
 
@@ -571,6 +1146,12 @@
                        perform finaliza-anormal
                    end-if
 
+      *> Guarda as notas antigas, para a trilha de auditoria.
+                       move fd-nota1 to ws-ant-nota1
+                       move fd-nota2 to ws-ant-nota2
+                       move fd-nota3 to ws-ant-nota3
+                       move fd-nota4 to ws-ant-nota4
+
                        move notas to fd-notas
       *> Inicializa��o do campo de mensagens.
                        move space   to    wk-msn
@@ -586,6 +1167,46 @@
       *> Assim quando o usu�rio digitar as notas corretas, elas ser�o reescritas
       *> no arquivo.
                            rewrite fd-alunos
+
+      *> Trilha de auditoria das notas alteradas.
+                           move cod         to ws-log-cod
+                           move "Alteracao" to ws-log-operacao
+
+                           if nota1 <> ws-ant-nota1
+                               move "NOTA1"       to ws-log-campo
+                               move ws-ant-nota1  to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-antigo
+                               move nota1         to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-novo
+                               perform grava-log
+                           end-if
+
+                           if nota2 <> ws-ant-nota2
+                               move "NOTA2"       to ws-log-campo
+                               move ws-ant-nota2  to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-antigo
+                               move nota2         to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-novo
+                               perform grava-log
+                           end-if
+
+                           if nota3 <> ws-ant-nota3
+                               move "NOTA3"       to ws-log-campo
+                               move ws-ant-nota3  to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-antigo
+                               move nota3         to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-novo
+                               perform grava-log
+                           end-if
+
+                           if nota4 <> ws-ant-nota4
+                               move "NOTA4"       to ws-log-campo
+                               move ws-ant-nota4  to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-antigo
+                               move nota4         to ws-log-nota-edit
+                               move ws-log-nota-edit to ws-log-novo
+                               perform grava-log
+                           end-if
       *> op��o do if, caso o cadastro das notas n�o ocorra de forma correta.
                        else
                            move " Nota invalida " to wk-msn
@@ -751,6 +1372,178 @@
        consultar-cadastro-index-exit.
        exit.
 
+      *>------------------------------------------------------------------------
+       consultar-nome section.
+      *>------------------------------------------------------------------------
+      *> Consulta por nome (ou parte do nome), sem distin��o de
+      *> mai�sculas/min�sculas. Varre o ArqAlunos em sequencia a partir
+      *> do inicio, igual ao padr�o de pagina��o do consultar-cadastro-seq,
+      *> mas pulando os registros que n�o combinam com o nome digitado.
+           initialize alunos
+           move spaces to wk-busca-nome
+           move spaces to wk-msn
+
+           display tela-consulta-nome
+           accept tela-consulta-nome
+
+      *> posiciona o arquivo no inicio, para a leitura sequencial come�ar
+      *> a partir do primeiro registro.
+           move 0 to fd-cod
+           read ArqAlunos
+
+               perform until wk-sair = "V"
+                          or wk-sair = "v"
+
+               perform busca-proximo-nome
+
+               if ws-fs-ArqAlunos = 10 then
+                   move "Fim da busca, nenhum outro encontrado" to wk-msn
+                   move "V" to wk-sair
+               else
+                   move  fd-alunos       to  alunos
+                   perform media
+               end-if
+
+               display tela-consulta-cad
+               accept tela-consulta-cad
+
+           end-perform
+
+                               initialize alunos wk-cod
+
+           .
+       consultar-nome-exit.
+       exit.
+
+      *>------------------------------------------------------------------------
+       busca-proximo-nome section.
+      *>------------------------------------------------------------------------
+      *> Le os proximos registros do ArqAlunos ate achar um cujo nome
+      *> contenha (em qualquer posi��o) o texto buscado, ou ate o fim
+      *> do arquivo (ws-fs-ArqAlunos = 10).
+           move "N" to wk-busca-achou
+           move function length(function trim(wk-busca-nome)) to wk-busca-len
+
+           perform until wk-busca-achou = "S"
+
+               read ArqAlunos next
+
+               if ws-fs-ArqAlunos = 10 then
+                   exit perform
+               end-if
+
+               if ws-fs-ArqAlunos <> 0 then
+                   move 16                                  to ws-msn-erro-ofsset *>|
+                   move ws-fs-ArqAlunos                     to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+                   move "Erro ao buscar por nome"          to ws-msn-erro-text   *>|    reportar o erro.
+                   perform finaliza-anormal
+               end-if
+
+               if wk-busca-len = 0 then
+                   move "S" to wk-busca-achou
+               else
+                   perform verifica-nome-contem
+               end-if
+
+           end-perform
+           .
+       busca-proximo-nome-exit.
+       exit.
+
+      *>------------------------------------------------------------------------
+       verifica-nome-contem section.
+      *>------------------------------------------------------------------------
+      *> Compara, posi��o por posi��o, se o nome do registro lido (fd-aluno)
+      *> contem o texto buscado (wk-busca-nome), sem distinguir caixa.
+           perform varying wk-busca-pos from 1 by 1
+                       until wk-busca-pos > (26 - wk-busca-len)
+                          or wk-busca-achou = "S"
+
+               if function upper-case(fd-aluno (wk-busca-pos:wk-busca-len))
+                  = function upper-case(wk-busca-nome (1:wk-busca-len)) then
+                   move "S" to wk-busca-achou
+               end-if
+
+           end-perform
+           .
+       verifica-nome-contem-exit.
+       exit.
+
+      *>------------------------------------------------------------------------
+       consultar-turma section.
+      *>------------------------------------------------------------------------
+      *> Consulta por turma: filtra a navega��o sequencial (mesmo padr�o
+      *> de pagina��o do consultar-cadastro-seq) aos registros cuja
+      *> turma bate com o c�digo digitado.
+           initialize alunos
+           move spaces to wk-busca-turma
+           move spaces to wk-msn
+
+           display tela-consulta-turma
+           accept tela-consulta-turma
+
+      *> posiciona o arquivo no inicio, para a leitura sequencial come�ar
+      *> a partir do primeiro registro.
+           move 0 to fd-cod
+           read ArqAlunos
+
+               perform until wk-sair = "V"
+                          or wk-sair = "v"
+
+               perform busca-proximo-turma
+
+               if ws-fs-ArqAlunos = 10 then
+                   move "Fim da turma, nenhum outro encontrado" to wk-msn
+                   move "V" to wk-sair
+               else
+                   move  fd-alunos       to  alunos
+                   perform media
+               end-if
+
+               display tela-consulta-cad
+               accept tela-consulta-cad
+
+           end-perform
+
+                               initialize alunos wk-cod
+
+           .
+       consultar-turma-exit.
+       exit.
+
+      *>------------------------------------------------------------------------
+       busca-proximo-turma section.
+      *>------------------------------------------------------------------------
+      *> Le os proximos registros do ArqAlunos ate achar um cuja turma
+      *> seja igual a turma buscada, ou ate o fim do arquivo
+      *> (ws-fs-ArqAlunos = 10).
+           move "N" to wk-busca-achou
+
+           perform until wk-busca-achou = "S"
+
+               read ArqAlunos next
+
+               if ws-fs-ArqAlunos = 10 then
+                   exit perform
+               end-if
+
+               if ws-fs-ArqAlunos <> 0 then
+                   move 17                                  to ws-msn-erro-ofsset *>|
+                   move ws-fs-ArqAlunos                     to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+                   move "Erro ao buscar por turma"         to ws-msn-erro-text   *>|    reportar o erro.
+                   perform finaliza-anormal
+               end-if
+
+               if function trim(wk-busca-turma) = spaces
+               or function upper-case(fd-turma) = function upper-case(wk-busca-turma) then
+                   move "S" to wk-busca-achou
+               end-if
+
+           end-perform
+           .
+       busca-proximo-turma-exit.
+       exit.
+
       *>------------------------------------------------------------------------
        alterar section.
       *>------------------------------------------------------------------------
@@ -769,6 +1562,17 @@
                read ArqAlunos
                move  fd-alunos to alunos
 
+      *> Guarda os valores antigos, para a trilha de auditoria.
+               move aluno     to ws-ant-aluno
+               move endereco  to ws-ant-endereco
+               move mae       to ws-ant-mae
+               move pai       to ws-ant-pai
+               move telefone  to ws-ant-telefone
+               move nota1     to ws-ant-nota1
+               move nota2     to ws-ant-nota2
+               move nota3     to ws-ant-nota3
+               move nota4     to ws-ant-nota4
+
                display Tela-alterar
                accept Tela-alterar
 
@@ -787,6 +1591,81 @@
       *> Comando para reescrever os dados que est�o no arquivo.
                        rewrite fd-alunos
 
+      *> Trilha de auditoria, um registro por campo que realmente mudou.
+                       move cod         to ws-log-cod
+                       move "Alteracao" to ws-log-operacao
+
+                       if aluno <> ws-ant-aluno
+                           move "ALUNO"      to ws-log-campo
+                           move ws-ant-aluno to ws-log-antigo
+                           move aluno        to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if endereco <> ws-ant-endereco
+                           move "ENDERECO"      to ws-log-campo
+                           move ws-ant-endereco to ws-log-antigo
+                           move endereco        to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if mae <> ws-ant-mae
+                           move "MAE"      to ws-log-campo
+                           move ws-ant-mae to ws-log-antigo
+                           move mae        to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if pai <> ws-ant-pai
+                           move "PAI"      to ws-log-campo
+                           move ws-ant-pai to ws-log-antigo
+                           move pai        to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if telefone <> ws-ant-telefone
+                           move "TELEFONE"      to ws-log-campo
+                           move ws-ant-telefone to ws-log-antigo
+                           move telefone        to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if nota1 <> ws-ant-nota1
+                           move "NOTA1"      to ws-log-campo
+                           move ws-ant-nota1 to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move nota1        to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if nota2 <> ws-ant-nota2
+                           move "NOTA2"      to ws-log-campo
+                           move ws-ant-nota2 to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move nota2        to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if nota3 <> ws-ant-nota3
+                           move "NOTA3"      to ws-log-campo
+                           move ws-ant-nota3 to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move nota3        to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
+                       if nota4 <> ws-ant-nota4
+                           move "NOTA4"      to ws-log-campo
+                           move ws-ant-nota4 to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-antigo
+                           move nota4        to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-novo
+                           perform grava-log
+                       end-if
+
                end-perform
       *> inicializa��o das vari�veis do grupo alunos, para quando ser acessado novamente
       *> os campos estarem sem dados.
@@ -800,6 +1679,9 @@
        deletar section.
       *>------------------------------------------------------------------------
       *> perform para gerar o op��o de sa�da da tela.
+      *> Deletar n�o remove mais fisicamente o registro (delete), ele
+      *> apenas marca o cadastro como Inativo (fd-situacao = "I"), o que
+      *> permite que ele seja recuperado depois com a op��o Reativar.
            perform until wk-sair = "V"
                       or wk-sair = "v"
 
@@ -808,25 +1690,261 @@
 
            move wk-cod to fd-cod
 
-      *> Comando para deletar os dados do registro no arquivo.
-           delete ArqAlunos
-               if  ws-fs-ArqAlunos = 0 then                         *> Tratamento em caso de erros.
-                   move " Cadastro deletado com sucesso" to wk-msn  *> Mensagem avisando ao usu�rio sobre sucesso em apagar o dado.
-                   if ws-fs-ArqAlunos = 23 then                     *> tratamento em caso de erro 23
-                       move "Cod informado invalido!"    to wk-msn  *> Mensagem avisando o usuario sobre o poss�vel erro.
+      *> Comando para ler o registro que sera inativado.
+           read ArqAlunos
+               if ws-fs-ArqAlunos = 23 then                         *> tratamento em caso de erro 23
+                   move "Cod informado invalido!"    to wk-msn      *> Mensagem avisando o usuario sobre o poss�vel erro.
+               else
+                   if  ws-fs-ArqAlunos <> 0 then
+                       move 9                                   to ws-msn-erro-ofsset *>|
+                       move ws-fs-ArqAlunos                     to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+                       move "Erro ao Deletar o arquivo "        to ws-msn-erro-text   *>|    reportar o erro.
+                       perform finaliza-anormal
                    else
-                       if  ws-fs-ArqAlunos <> 0 then
-                           move 9                                   to ws-msn-erro-ofsset *>|
-                           move ws-fs-ArqAlunos                     to ws-msn-erro-cod    *> Mensagem que ser� exibida para
-                           move "Erro ao Deletar o arquivo "        to ws-msn-erro-text   *>|    reportar o erro.
-                           perform finaliza-anormal
+                       move fd-situacao to ws-ant-situacao
+
+      *> Se o cadastro j� estava Inativo, n�o h� nada para reescrever
+      *> nem para registrar na trilha de auditoria (evita um log
+      *> "I -> I" e uma falsa mensagem de sucesso).
+                       if ws-ant-situacao = "I" then
+                           move " Cadastro ja estava inativo" to wk-msn
+                       else
+                           move "I" to fd-situacao
+
+      *> Comando para reescrever o registro como Inativo no arquivo.
+                           rewrite fd-alunos
+                           if  ws-fs-ArqAlunos = 0 then                         *> Tratamento em caso de erros.
+                               move " Cadastro inativado com sucesso" to wk-msn *> Mensagem avisando ao usu�rio sobre sucesso em inativar o dado.
+
+      *> Trilha de auditoria da dele��o (inativa��o).
+                               move fd-cod      to ws-log-cod
+                               move "Delecao"   to ws-log-operacao
+                               move "SITUACAO"  to ws-log-campo
+                               move ws-ant-situacao to ws-log-antigo
+                               move fd-situacao to ws-log-novo
+                               perform grava-log
+                           else
+                               move 9                                   to ws-msn-erro-ofsset *>|
+                               move ws-fs-ArqAlunos                     to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+                               move "Erro ao Deletar o arquivo "        to ws-msn-erro-text   *>|    reportar o erro.
+                               perform finaliza-anormal
+                           end-if
                        end-if
                    end-if
                end-if
 
+           end-perform
            .
        deletar-exit.
        exit.
+
+      *>------------------------------------------------------------------------
+       reativar section.
+      *>------------------------------------------------------------------------
+      *> perform para gerar o op��o de sa�da da tela.
+      *> Reativa um cadastro que tenha sido inativado pela op��o Deletar,
+      *> voltando fd-situacao para "A" (Ativo).
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+
+           display Tela-reativar
+           accept Tela-reativar
+
+           move wk-cod to fd-cod
+
+      *> Comando para ler o registro que sera reativado.
+           read ArqAlunos
+               if ws-fs-ArqAlunos = 23 then                         *> tratamento em caso de erro 23
+                   move "Cod informado invalido!"    to wk-msn      *> Mensagem avisando o usuario sobre o poss�vel erro.
+               else
+                   if  ws-fs-ArqAlunos <> 0 then
+                       move 11                                  to ws-msn-erro-ofsset *>|
+                       move ws-fs-ArqAlunos                     to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+                       move "Erro ao Reativar o arquivo "       to ws-msn-erro-text   *>|    reportar o erro.
+                       perform finaliza-anormal
+                   else
+                       move fd-situacao to ws-ant-situacao
+
+      *> Se o cadastro j� estava Ativo, n�o h� nada para reescrever nem
+      *> para registrar na trilha de auditoria (evita um log "A -> A"
+      *> e uma falsa mensagem de sucesso).
+                       if ws-ant-situacao = "A" then
+                           move " Cadastro ja estava ativo" to wk-msn
+                       else
+                           move "A" to fd-situacao
+
+      *> Comando para reescrever o registro como Ativo no arquivo.
+                           rewrite fd-alunos
+                           if  ws-fs-ArqAlunos = 0 then                         *> Tratamento em caso de erros.
+                               move " Cadastro reativado com sucesso" to wk-msn *> Mensagem avisando ao usu�rio sobre sucesso em reativar o dado.
+
+      *> Trilha de auditoria da reativa��o.
+                               move fd-cod      to ws-log-cod
+                               move "Reativacao" to ws-log-operacao
+                               move "SITUACAO"  to ws-log-campo
+                               move ws-ant-situacao to ws-log-antigo
+                               move fd-situacao to ws-log-novo
+                               perform grava-log
+                           else
+                               move 11                                  to ws-msn-erro-ofsset *>|
+                               move ws-fs-ArqAlunos                     to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+                               move "Erro ao Reativar o arquivo "       to ws-msn-erro-text   *>|    reportar o erro.
+                               perform finaliza-anormal
+                           end-if
+                       end-if
+                   end-if
+               end-if
+
+           end-perform
+           .
+       reativar-exit.
+       exit.
+      *>------------------------------------------------------------------------
+       cadastrar-contato section.
+      *>------------------------------------------------------------------------
+      *> Cadastra um contato/responsavel para o aluno informado, numa
+      *> sequencia propria por cod (fd-cont-chave = cod + seq).
+           initialize wk-contato
+           move spaces to wk-msn
+
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+
+           display tela-cad-contato
+           accept tela-cad-contato
+
+      *> Tratamento para o programa n�o gravar dados com espa�os,
+      *> gerados por enters do usu�rio; sem contato informado, so
+      *> redesenha a tela e deixa o usu�rio continuar ou sair pelo
+      *> campo [ ]Sair.
+           if wk-cont-nome <> spaces then
+               perform buscar-prox-seq-contato
+
+               move wk-cod              to fd-cont-cod
+               move wk-cont-seq         to fd-cont-seq
+               move wk-cont-nome        to fd-cont-nome
+               move wk-cont-parentesco  to fd-cont-parentesco
+               move wk-cont-telefone    to fd-cont-telefone
+
+               write fd-contatos
+               if ws-fs-ArqContatos = 0 then
+                   move "Contato cadastrado com sucesso" to wk-msn
+                   initialize wk-contato
+               else
+                   move 20                                  to ws-msn-erro-ofsset
+                   move ws-fs-ArqContatos                   to ws-msn-erro-cod
+                   move "Erro ao gravar ArqContatos"        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           end-perform
+           initialize wk-contato wk-cod
+           .
+       cadastrar-contato-exit.
+       exit.
+      *>------------------------------------------------------------------------
+       buscar-prox-seq-contato section.
+      *>------------------------------------------------------------------------
+      *> Posiciona no primeiro contato do cod (leitura direta, ignorando
+      *> o status) e avanca com READ NEXT enquanto o cod bater, guardando
+      *> a maior seq encontrada; devolve em wk-cont-seq a proxima livre.
+           move 0 to wk-cont-seq
+
+           move wk-cod to fd-cont-cod
+           move 0      to fd-cont-seq
+           read ArqContatos
+
+           move "N" to wk-busca-achou
+           perform until wk-busca-achou = "S"
+               read ArqContatos next
+               if ws-fs-ArqContatos = 10 then
+                   move "S" to wk-busca-achou
+               else
+                   if fd-cont-cod <> wk-cod then
+                       move "S" to wk-busca-achou
+                   else
+                       move fd-cont-seq to wk-cont-seq
+                   end-if
+               end-if
+           end-perform
+
+           add 1 to wk-cont-seq
+           .
+       buscar-prox-seq-contato-exit.
+       exit.
+      *>------------------------------------------------------------------------
+       listar-contatos section.
+      *>------------------------------------------------------------------------
+      *> Lista todos os contatos cadastrados para um cod, paginando um
+      *> de cada vez (mesmo padrao de accept/display das demais consultas).
+           move spaces to wk-msn
+           display tela-listar-contato-prompt
+           accept tela-listar-contato-prompt
+
+           move wk-cod to fd-cont-cod
+           move 0      to fd-cont-seq
+           read ArqContatos
+
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+
+           read ArqContatos next
+           if ws-fs-ArqContatos = 10 or fd-cont-cod <> wk-cod then
+               move "Fim da lista, nenhum outro contato" to wk-msn
+               move "V" to wk-sair
+               initialize wk-cont-exibe
+           else
+               move fd-cont-seq         to wk-cont-exibe-seq
+               move fd-cont-nome        to wk-cont-exibe-nome
+               move fd-cont-parentesco  to wk-cont-exibe-parentesco
+               move fd-cont-telefone    to wk-cont-exibe-telefone
+           end-if
+
+           display tela-listar-contato
+           accept tela-listar-contato
+
+           end-perform
+           initialize wk-cont-exibe wk-cod
+           .
+       listar-contatos-exit.
+       exit.
+      *>------------------------------------------------------------------------
+       remover-contato section.
+      *>------------------------------------------------------------------------
+      *> Remove um contato pela chave cod + seq informada pelo usuario.
+      *> Nao entra na trilha de auditoria (req 002 cobre apenas ArqAlunos).
+           move spaces to wk-msn
+
+           perform until wk-sair = "V"
+                      or wk-sair = "v"
+
+           display tela-remover-contato
+           accept tela-remover-contato
+
+           move wk-cod      to fd-cont-cod
+           move wk-cont-seq to fd-cont-seq
+
+           delete ArqContatos
+           if ws-fs-ArqContatos = 23 then
+               move "Cod/sequencia informados invalidos!" to wk-msn
+           else
+               if ws-fs-ArqContatos <> 0 then
+                   move 21                                  to ws-msn-erro-ofsset
+                   move ws-fs-ArqContatos                   to ws-msn-erro-cod
+                   move "Erro ao remover ArqContatos"       to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   move "Contato removido com sucesso" to wk-msn
+               end-if
+           end-if
+
+           end-perform
+           initialize wk-cod
+           move 0 to wk-cont-seq
+           .
+       remover-contato-exit.
+       exit.
       *>------------------------------------------------------------------------
        buscar-cod section.
       *>------------------------------------------------------------------------
@@ -859,6 +1977,32 @@
        media-exit.
        exit.
       *>------------------------------------------------------------------------
+      *>  Trilha de Auditoria
+      *>------------------------------------------------------------------------
+       grava-log section.
+      *> Grava uma linha no ArqLogAlteracoes com o campo alterado e os
+      *> valores antigo/novo. Chamada ap�s cada write/rewrite feito no
+      *> ArqAlunos, com ws-log-cod/operacao/campo/antigo/novo j� montados
+      *> pela se��o chamadora.
+           move function current-date (1:8)       to fd-log-data
+           move function current-date (9:6)       to fd-log-hora
+           move ws-log-cod                        to fd-log-cod
+           move ws-log-operacao                   to fd-log-operacao
+           move ws-log-campo                      to fd-log-campo
+           move ws-log-antigo                     to fd-log-valor-antigo
+           move ws-log-novo                       to fd-log-valor-novo
+
+           write fd-log
+           if ws-fs-ArqLog <> 0 then
+               move 15                                to ws-msn-erro-ofsset *>|
+               move ws-fs-ArqLog                      to ws-msn-erro-cod    *> Mensagem que ser� exibida para
+               move "Erro ao gravar o log"            to ws-msn-erro-text   *>|    reportar o erro.
+               perform finaliza-anormal
+           end-if
+           .
+       grava-log-exit.
+       exit.
+      *>------------------------------------------------------------------------
       *>  Finaliza��o Anormal
       *>------------------------------------------------------------------------
        finaliza-anormal section.
@@ -882,6 +2026,30 @@
                perform finaliza-anormal
            end-if
 
+           close ArqLogAlteracoes                     *> Comando para fechar o arquivo de log.
+           if ws-fs-ArqLog <> 0 then
+               move 14                                to ws-msn-erro-ofsset  *>|
+               move ws-fs-ArqLog                      to ws-msn-erro-cod     *> Mensagem que ser� exibida para
+               move "Erro ao fechar o arq. de log"    to ws-msn-erro-text    *>|    reportar o erro.
+               perform finaliza-anormal
+           end-if
+
+           close ArqContatos                          *> Comando para fechar o arquivo de contatos.
+           if ws-fs-ArqContatos <> 0 then
+               move 19                                to ws-msn-erro-ofsset  *>|
+               move ws-fs-ArqContatos                 to ws-msn-erro-cod     *> Mensagem que ser� exibida para
+               move "Erro ao fechar ArqContatos"      to ws-msn-erro-text    *>|    reportar o erro.
+               perform finaliza-anormal
+           end-if
+
+           close ArqUsuarios                          *> Comando para fechar o arquivo de usuarios.
+           if ws-fs-ArqUsuarios <> 0 then
+               move 23                                to ws-msn-erro-ofsset  *>|
+               move ws-fs-ArqUsuarios                 to ws-msn-erro-cod     *> Mensagem que ser� exibida para
+               move "Erro ao fechar ArqUsuarios"      to ws-msn-erro-text    *>|    reportar o erro.
+               perform finaliza-anormal
+           end-if
+
         Stop Run *> Comando para fim do programa.
 
            .
