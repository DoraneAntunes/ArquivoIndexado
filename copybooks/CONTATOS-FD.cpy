@@ -0,0 +1,9 @@
+      *> Copybook do registro do arquivo indexado ArqContatos.
+      *> Guarda multiplos respons�veis/telefones por aluno (cod + seq).
+       01  fd-contatos.
+           05  fd-cont-chave.
+               10  fd-cont-cod                     pic 9(03).
+               10  fd-cont-seq                      pic 9(02).
+           05  fd-cont-nome                         pic x(25).
+           05  fd-cont-parentesco                   pic x(15).
+           05  fd-cont-telefone                     pic x(15).
