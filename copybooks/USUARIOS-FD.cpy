@@ -0,0 +1,8 @@
+      *> Copybook do registro do arquivo indexado ArqUsuarios.
+      *> Cadastro dos usuarios autorizados a usar o sistema.
+      *> fd-usu-nivel: S-Supervisor (Alterar/Deletar), F-Frente (somente
+      *> cadastro/consulta/notas).
+       01  fd-usuarios.
+           05  fd-usu-login                        pic x(10).
+           05  fd-usu-senha                        pic x(10).
+           05  fd-usu-nivel                        pic x(01).
