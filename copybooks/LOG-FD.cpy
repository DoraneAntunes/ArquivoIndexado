@@ -0,0 +1,11 @@
+      *> Copybook do registro do arquivo sequencial ArqLogAlteracoes.
+      *> Usado para registrar a trilha de auditoria de cadastro/
+      *> altera��o/dele��o feita contra o ArqAlunos.
+       01  fd-log.
+           05  fd-log-data                         pic 9(08).
+           05  fd-log-hora                         pic 9(06).
+           05  fd-log-cod                          pic 9(03).
+           05  fd-log-operacao                     pic x(12).
+           05  fd-log-campo                        pic x(15).
+           05  fd-log-valor-antigo                 pic x(35).
+           05  fd-log-valor-novo                   pic x(35).
