@@ -0,0 +1,18 @@
+      *> Copybook do registro de trabalho dos alunos (sem prefixo fd-).
+      *> Compartilhado entre o programa principal e os programas batch.
+      *> Novos campos (turma, situacao) ficam sempre no final do
+      *> registro, na mesma ordem de fd-alunos (ver ALUNOS-FD.cpy).
+       01  alunos.
+           05  cod                                 pic 9(03).
+           05  aluno                               pic x(25).
+           05  endereco                            pic x(35).
+           05  mae                                 pic x(25).
+           05  pai                                 pic x(25).
+           05  telefone                            pic x(15).
+           05  notas.
+               10  nota1                           pic 9(02)v99.
+               10  nota2                           pic 9(02)v99.
+               10  nota3                           pic 9(02)v99.
+               10  nota4                           pic 9(02)v99.
+           05  turma                               pic x(10).
+           05  situacao                            pic x(01).
