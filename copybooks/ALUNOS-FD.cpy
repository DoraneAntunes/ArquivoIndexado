@@ -0,0 +1,20 @@
+      *> Copybook do registro do arquivo indexado ArqAlunos (area fd-).
+      *> Compartilhado entre o programa principal e os programas batch
+      *> que tambem precisam ler/gravar ArqAlunos.
+      *> Novos campos (fd-turma, fd-situacao) ficam sempre no final do
+      *> registro, depois de fd-notas, para nao deslocar o layout de
+      *> arquivos ArqAlunos.dat ja gravados no formato anterior.
+       01  fd-alunos.
+           05  fd-cod                                 pic 9(03).
+           05  fd-aluno                               pic x(25).
+           05  fd-endereco                            pic x(35).
+           05  fd-mae                                 pic x(25).
+           05  fd-pai                                 pic x(25).
+           05  fd-telefone                            pic x(15).
+           05  fd-notas.
+               10  fd-nota1                           pic 9(02)v99.
+               10  fd-nota2                           pic 9(02)v99.
+               10  fd-nota3                           pic 9(02)v99.
+               10  fd-nota4                           pic 9(02)v99.
+           05  fd-turma                               pic x(10).
+           05  fd-situacao                            pic x(01).
