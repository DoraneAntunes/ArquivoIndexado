@@ -0,0 +1,212 @@
+      $Set sourceformat "free"
+
+       identification division.
+       program-id. "Relatorio-Alunos".
+       Author. "Dorane Antunes".
+       date-written. 08/08/2026.
+       date-compiled.
+
+      *> Relat�rio impresso da turma, com a situa��o (Aprovado/Reprovado)
+      *> de cada aluno e os totais da turma. L� o ArqAlunos do inicio ao
+      *> fim em sequencia, igual ao padr�o usado em consultar-cadastro-seq
+      *> do programa principal.
+
+       environment division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+       input-output Section.
+       File-control.
+           Select ArqAlunos assign "ArqAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-ArqAlunos.
+
+           Select ArqRelatorio assign "RelatorioAlunos.txt"
+           organization is line sequential
+           file status is ws-fs-ArqRelatorio.
+
+       I-O-Control.
+
+       data division.
+       file section.
+       fd ArqAlunos.
+           copy "ALUNOS-FD.cpy".
+
+       fd ArqRelatorio.
+       01  rl-linha                                pic x(80).
+
+       working-storage section.
+       77 ws-fs-ArqAlunos                          pic 9(02).
+       77 ws-fs-ArqRelatorio                       pic 9(02).
+
+       copy "ALUNOS-WS.cpy".
+
+       01  wk-media                                pic 9(02)v99 value 0.
+       01  wk-situacao-texto                       pic x(10).
+
+       01  wk-totais.
+           05  wk-total-matriculados               pic 9(05) value 0.
+           05  wk-total-aprovados                  pic 9(05) value 0.
+           05  wk-total-inativos                   pic 9(05) value 0.
+           05  wk-total-sem-notas                  pic 9(05) value 0.
+           05  wk-soma-medias                      pic 9(07)v99 value 0.
+           05  wk-media-turma                      pic 9(02)v99 value 0.
+
+       01  ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  rl-cabecalho1                           pic x(80)
+           value " Relatorio de Turma - Situacao dos Alunos".
+       01  rl-cabecalho2                           pic x(80)
+           value " Cod  Aluno                      Media  Situacao".
+       01  rl-linha-detalhe.
+           05  rl-det-cod                          pic zzz.
+           05  filler                              pic x(02) value spaces.
+           05  rl-det-aluno                        pic x(25).
+           05  filler                              pic x(02) value spaces.
+           05  rl-det-media                        pic z9,99.
+           05  filler                              pic x(03) value spaces.
+           05  rl-det-situacao                     pic x(10).
+
+       01  rl-linha-totais.
+           05  filler                              pic x(20)
+               value " Matriculados......:".
+           05  rl-tot-matriculados                 pic zzzz9.
+       01  rl-linha-aprov.
+           05  filler                              pic x(20)
+               value " Aprovados.........:".
+           05  rl-tot-aprovados                    pic zzzz9.
+       01  rl-linha-inativos.
+           05  filler                              pic x(20)
+               value " Inativos..........:".
+           05  rl-tot-inativos                     pic zzzz9.
+       01  rl-linha-media.
+           05  filler                              pic x(20)
+               value " Media da turma....:".
+           05  rl-tot-media                        pic z9,99.
+
+       Procedure Division.
+
+           perform inicializa.
+           perform processa-relatorio.
+           perform finaliza.
+
+      *>-----------------------------------------------------------------
+       inicializa section.
+      *>-----------------------------------------------------------------
+           open input ArqAlunos
+           if ws-fs-ArqAlunos <> 0 then
+               move 1                            to ws-msn-erro-ofsset
+               move ws-fs-ArqAlunos              to ws-msn-erro-cod
+               move "Erro ao abrir ArqAlunos"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output ArqRelatorio
+           if ws-fs-ArqRelatorio <> 0 then
+               move 2                             to ws-msn-erro-ofsset
+               move ws-fs-ArqRelatorio            to ws-msn-erro-cod
+               move "Erro ao abrir Relatorio"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write rl-linha from rl-cabecalho1
+           write rl-linha from rl-cabecalho2
+           .
+       inicializa-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       processa-relatorio section.
+      *>-----------------------------------------------------------------
+           move 0 to fd-cod
+           read ArqAlunos next
+           perform until ws-fs-ArqAlunos = 10
+
+               move fd-alunos to alunos
+
+      *> Inativos (soft-deletados pela op��o Deletar) n�o entram na
+      *> lista nem nos totais de Aprovado/Reprovado da turma.
+               if situacao = "I" then
+                   add 1 to wk-total-inativos
+               else
+                   add 1 to wk-total-matriculados
+
+                   compute wk-media = (nota1 + nota2 + nota3 + nota4) / 4
+
+      *> Notas ainda com o valor de inicializa��o (11, ver
+      *> cadastrar-aluno) significam que o aluno ainda n�o foi avaliado;
+      *> nao contam como Aprovado nem Reprovado e n�o entram na m�dia
+      *> da turma.
+                   if nota1 = 11 or nota2 = 11 or nota3 = 11 or nota4 = 11 then
+                       move "Sem Notas" to wk-situacao-texto
+                       add 1            to wk-total-sem-notas
+                   else
+                       if wk-media >= 6,00
+                           move "Aprovado"  to wk-situacao-texto
+                           add 1            to wk-total-aprovados
+                       else
+                           move "Reprovado" to wk-situacao-texto
+                       end-if
+                       add wk-media to wk-soma-medias
+                   end-if
+
+                   move cod             to rl-det-cod
+                   move aluno           to rl-det-aluno
+                   move wk-media        to rl-det-media
+                   move wk-situacao-texto to rl-det-situacao
+                   write rl-linha from rl-linha-detalhe
+               end-if
+
+               read ArqAlunos next
+               if ws-fs-ArqAlunos <> 0 and ws-fs-ArqAlunos <> 10 then
+                   move 3                               to ws-msn-erro-ofsset
+                   move ws-fs-ArqAlunos                 to ws-msn-erro-cod
+                   move "Erro ao ler ArqAlunos"        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           if wk-total-matriculados > wk-total-sem-notas
+               compute wk-media-turma =
+                   wk-soma-medias / (wk-total-matriculados - wk-total-sem-notas)
+           end-if
+
+           write rl-linha from spaces
+           move wk-total-matriculados to rl-tot-matriculados
+           write rl-linha from rl-linha-totais
+           move wk-total-inativos     to rl-tot-inativos
+           write rl-linha from rl-linha-inativos
+           move wk-total-aprovados    to rl-tot-aprovados
+           write rl-linha from rl-linha-aprov
+           move wk-media-turma        to rl-tot-media
+           write rl-linha from rl-linha-media
+           .
+       processa-relatorio-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       finaliza-anormal section.
+      *>-----------------------------------------------------------------
+           display ws-msn-erro
+           stop run
+           .
+       finaliza-anormal-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       finaliza section.
+      *>-----------------------------------------------------------------
+           close ArqAlunos
+           close ArqRelatorio
+           display "Relatorio gerado em RelatorioAlunos.txt"
+           stop run
+           .
+       finaliza-exit.
+       exit.
