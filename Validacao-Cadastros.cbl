@@ -0,0 +1,279 @@
+      $Set sourceformat "free"
+
+       identification division.
+       program-id. "Validacao-Cadastros".
+       Author. "Dorane Antunes".
+       date-written. 08/08/2026.
+       date-compiled.
+
+      *> Conferencia de qualidade dos cadastros. Le o ArqAlunos em
+      *> sequencia (mesmo padrao de leitura usado em Relatorio-Alunos) e
+      *> reporta qualquer registro com mae/pai/telefone em branco,
+      *> telefone que nao seja todo numerico, ou alguma nota ainda no
+      *> valor de inicializacao (11, ver cadastrar-aluno).
+
+       environment division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+       input-output Section.
+       File-control.
+           Select ArqAlunos assign "ArqAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-ArqAlunos.
+
+           Select ArqValidacao assign "ValidacaoCadastros.txt"
+           organization is line sequential
+           file status is ws-fs-ArqValidacao.
+
+       I-O-Control.
+
+       data division.
+       file section.
+       fd ArqAlunos.
+           copy "ALUNOS-FD.cpy".
+
+       fd ArqValidacao.
+       01  rl-linha                                pic x(110).
+
+       working-storage section.
+       77 ws-fs-ArqAlunos                          pic 9(02).
+       77 ws-fs-ArqValidacao                       pic 9(02).
+
+       copy "ALUNOS-WS.cpy".
+
+       77 wk-tel-pos                               pic 9(02).
+       77 wk-tel-digitos                           pic x(01).
+
+       01  wk-totais.
+           05  wk-total-lidos                      pic 9(05) value 0.
+           05  wk-total-com-problema               pic 9(05) value 0.
+
+       01  wk-problemas                            pic x(75).
+       77  wk-problemas-pos                        pic 9(02).
+
+       01  ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+       01  rl-cabecalho1                           pic x(110)
+           value " Validacao de Qualidade dos Cadastros".
+       01  rl-cabecalho2                           pic x(110)
+           value " Cod  Aluno                      Problemas encontrados".
+       01  rl-linha-detalhe.
+           05  rl-det-cod                          pic zzz.
+           05  filler                              pic x(02) value spaces.
+           05  rl-det-aluno                        pic x(25).
+           05  filler                              pic x(02) value spaces.
+      *> Dimensionado para o pior caso: mae+pai+telefone+nota todos com
+      *> problema gera "Mae em branco; Pai em branco; Telefone nao
+      *> numerico; Nota nao lancada" (69 caracteres); folga ate 75 para
+      *> acompanhar wk-problemas sem truncar.
+           05  rl-det-problemas                    pic x(75).
+
+       01  rl-linha-totais.
+           05  filler                              pic x(20)
+               value " Cadastros lidos...:".
+           05  rl-tot-lidos                        pic zzzz9.
+       01  rl-linha-ruins.
+           05  filler                              pic x(20)
+               value " Com problema......:".
+           05  rl-tot-com-problema                 pic zzzz9.
+
+       Procedure Division.
+
+           perform inicializa.
+           perform processa-validacao.
+           perform finaliza.
+
+      *>-----------------------------------------------------------------
+       inicializa section.
+      *>-----------------------------------------------------------------
+           open input ArqAlunos
+           if ws-fs-ArqAlunos <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-ArqAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir ArqAlunos"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output ArqValidacao
+           if ws-fs-ArqValidacao <> 0 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-ArqValidacao               to ws-msn-erro-cod
+               move "Erro ao abrir ArqValidacao"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write rl-linha from rl-cabecalho1
+           write rl-linha from rl-cabecalho2
+           .
+       inicializa-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       processa-validacao section.
+      *>-----------------------------------------------------------------
+           move 0 to fd-cod
+           read ArqAlunos next
+           perform until ws-fs-ArqAlunos = 10
+
+               move fd-alunos to alunos
+               add 1 to wk-total-lidos
+
+               move spaces to wk-problemas
+               move 1      to wk-problemas-pos
+
+               if mae = spaces then
+                   perform acrescenta-problema-mae-vazia
+               end-if
+
+               if pai = spaces then
+                   perform acrescenta-problema-pai-vazio
+               end-if
+
+               if telefone = spaces then
+                   perform acrescenta-problema-telefone-vazio
+               else
+                   perform verifica-telefone-numerico
+                   if wk-tel-digitos = "N" then
+                       perform acrescenta-problema-telefone-invalido
+                   end-if
+               end-if
+
+               if nota1 = 11 or nota2 = 11 or nota3 = 11 or nota4 = 11 then
+                   perform acrescenta-problema-nota-nao-lancada
+               end-if
+
+               if wk-problemas <> spaces then
+                   add 1 to wk-total-com-problema
+                   move cod          to rl-det-cod
+                   move aluno        to rl-det-aluno
+                   move wk-problemas to rl-det-problemas
+                   write rl-linha from rl-linha-detalhe
+               end-if
+
+               read ArqAlunos next
+               if ws-fs-ArqAlunos <> 0 and ws-fs-ArqAlunos <> 10 then
+                   move 3                               to ws-msn-erro-ofsset
+                   move ws-fs-ArqAlunos                 to ws-msn-erro-cod
+                   move "Erro ao ler ArqAlunos"        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           write rl-linha from spaces
+           move wk-total-lidos          to rl-tot-lidos
+           write rl-linha from rl-linha-totais
+           move wk-total-com-problema   to rl-tot-com-problema
+           write rl-linha from rl-linha-ruins
+           .
+       processa-validacao-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       verifica-telefone-numerico section.
+      *>-----------------------------------------------------------------
+      *> Telefone e guardado como pic x, entao um cadastro antigo pode
+      *> ter letras/sinais gravados; aqui confere se sobrou algum
+      *> caractere que nao seja digito ou espaco.
+           move "S" to wk-tel-digitos
+           perform varying wk-tel-pos from 1 by 1
+                       until wk-tel-pos > length of telefone
+
+               if telefone (wk-tel-pos:1) <> space
+               and (telefone (wk-tel-pos:1) < "0"
+                    or telefone (wk-tel-pos:1) > "9") then
+                   move "N" to wk-tel-digitos
+               end-if
+
+           end-perform
+           .
+       verifica-telefone-numerico-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       acrescenta-problema-mae-vazia section.
+      *>-----------------------------------------------------------------
+           perform acrescenta-separador
+           string "Mae em branco" delimited by size
+               into wk-problemas with pointer wk-problemas-pos
+           .
+       acrescenta-problema-mae-vazia-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       acrescenta-problema-pai-vazio section.
+      *>-----------------------------------------------------------------
+           perform acrescenta-separador
+           string "Pai em branco" delimited by size
+               into wk-problemas with pointer wk-problemas-pos
+           .
+       acrescenta-problema-pai-vazio-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       acrescenta-problema-telefone-vazio section.
+      *>-----------------------------------------------------------------
+           perform acrescenta-separador
+           string "Telefone em branco" delimited by size
+               into wk-problemas with pointer wk-problemas-pos
+           .
+       acrescenta-problema-telefone-vazio-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       acrescenta-problema-telefone-invalido section.
+      *>-----------------------------------------------------------------
+           perform acrescenta-separador
+           string "Telefone nao numerico" delimited by size
+               into wk-problemas with pointer wk-problemas-pos
+           .
+       acrescenta-problema-telefone-invalido-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       acrescenta-problema-nota-nao-lancada section.
+      *>-----------------------------------------------------------------
+           perform acrescenta-separador
+           string "Nota nao lancada" delimited by size
+               into wk-problemas with pointer wk-problemas-pos
+           .
+       acrescenta-problema-nota-nao-lancada-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       acrescenta-separador section.
+      *>-----------------------------------------------------------------
+           if wk-problemas-pos > 1 then
+               string "; " delimited by size
+                   into wk-problemas with pointer wk-problemas-pos
+           end-if
+           .
+       acrescenta-separador-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       finaliza-anormal section.
+      *>-----------------------------------------------------------------
+           display ws-msn-erro
+           stop run
+           .
+       finaliza-anormal-exit.
+       exit.
+
+      *>-----------------------------------------------------------------
+       finaliza section.
+      *>-----------------------------------------------------------------
+           close ArqAlunos
+           close ArqValidacao
+           display "Validacao concluida. Veja ValidacaoCadastros.txt"
+           stop run
+           .
+       finaliza-exit.
+       exit.
